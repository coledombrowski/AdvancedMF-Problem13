@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2GLEXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT MASTER-FILE-INDEXED ASSIGN TO 'V2MASTVS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MASTER-SSN-INDEXED.
+
+            SELECT GL-EXTRACT-FILE  ASSIGN TO 'GLEXTRCT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT GL-MESSAGE-FILE  ASSIGN TO 'GLEXTMSG.DOC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE-INDEXED.
+
+       01  MASTER-REC-INDEXED.
+                  05  MASTER-SSN-INDEXED            PIC X(9).
+                  05  MARITIAL-STATUS-INDEXED       PIC X.
+                  05  EXEMPTIONS-INDEXED            PIC XX.
+                  05  NAME-INDEXED.
+                      10 F-INIT-INDEXED             PIC X.
+                      10 M-INIT-INDEXED             PIC X.
+                      10 LAST-NAME-INDEXED          PIC X(20).
+                  05  GROSS-INDEXED                 PIC S9(7)V99.
+                  05  FICA-INDEXED                  PIC S9(4)V99.
+                  05  WH-INDEXED                    PIC S9(5)V99.
+                  05  MOVE-INDEXED                  PIC S9(5)V99.
+                  05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+                  05  YTD-FICA-INDEXED              PIC S9(4)V99.
+                  05  YTD-WH-INDEXED                PIC S9(5)V99.
+                  05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+                  05  FILLER                        PIC X(12).
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GLX-SSN-OUT                    PIC X(9).
+           05  GLX-LAST-NAME-OUT              PIC X(20).
+           05  GLX-F-INIT-OUT                 PIC X.
+           05  GLX-M-INIT-OUT                 PIC X.
+           05  GLX-GROSS-OUT                  PIC S9(7)V99.
+           05  GLX-FICA-OUT                   PIC S9(4)V99.
+           05  GLX-WH-OUT                     PIC S9(5)V99.
+
+       FD  GL-MESSAGE-FILE.
+       01  GL-MESSAGE-LINE-OUT                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-FIELDS.
+           05  EOF-MASTER-WS              PIC X(3)  VALUE 'NO '.
+       01  ACCUMULATORS.
+           05  AC-RECORD-COUNT            PIC S999  VALUE 0.
+
+       01  SUMMARY-LINE.
+               05                              PIC X(14) VALUE SPACES.
+               05                              PIC X(42) VALUE
+                     "TOTAL GL EXTRACT RECORDS WRITTEN        = ".
+               05  RECORD-COUNT-OUT            PIC ZZ9.
+               05                              PIC X(21) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 200-OPEN.
+           PERFORM 300-PROCESS
+               UNTIL EOF-MASTER-WS = 'YES'.
+           PERFORM 600-WRAPUP.
+           PERFORM 900-CLOSE.
+           STOP RUN.
+
+       200-OPEN.
+           INITIALIZE ACCUMULATORS.
+
+           OPEN INPUT MASTER-FILE-INDEXED
+                OUTPUT  GL-EXTRACT-FILE
+                OUTPUT  GL-MESSAGE-FILE.
+
+           PERFORM 250-READ.
+
+       250-READ.
+           READ MASTER-FILE-INDEXED
+               AT END MOVE 'YES' TO EOF-MASTER-WS
+           END-READ.
+
+       300-PROCESS.
+
+           MOVE MASTER-SSN-INDEXED TO GLX-SSN-OUT.
+           MOVE LAST-NAME-INDEXED TO GLX-LAST-NAME-OUT.
+           MOVE F-INIT-INDEXED TO GLX-F-INIT-OUT.
+           MOVE M-INIT-INDEXED TO GLX-M-INIT-OUT.
+           MOVE GROSS-INDEXED TO GLX-GROSS-OUT.
+           MOVE FICA-INDEXED TO GLX-FICA-OUT.
+           MOVE WH-INDEXED TO GLX-WH-OUT.
+
+           WRITE GL-EXTRACT-RECORD.
+
+           ADD 1 TO AC-RECORD-COUNT.
+
+           PERFORM 250-READ.
+
+       600-WRAPUP.
+
+           MOVE AC-RECORD-COUNT TO RECORD-COUNT-OUT.
+
+           WRITE GL-MESSAGE-LINE-OUT FROM SUMMARY-LINE
+               AFTER ADVANCING 2.
+
+       900-CLOSE.
+           CLOSE MASTER-FILE-INDEXED
+                 GL-EXTRACT-FILE
+                 GL-MESSAGE-FILE.
