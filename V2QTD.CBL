@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2QTD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT MASTER-FILE-INDEXED ASSIGN TO 'V2MASTVS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MASTER-SSN-INDEXED.
+
+            SELECT QUARTERLY-REPORT  ASSIGN TO 'SALEQTD1.DOC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE-INDEXED.
+
+       01  MASTER-REC-INDEXED.
+                  05  MASTER-SSN-INDEXED            PIC X(9).
+                  05  MARITIAL-STATUS-INDEXED       PIC X.
+                  05  EXEMPTIONS-INDEXED            PIC XX.
+                  05  NAME-INDEXED.
+                      10 F-INIT-INDEXED             PIC X.
+                      10 M-INIT-INDEXED             PIC X.
+                      10 LAST-NAME-INDEXED          PIC X(20).
+                  05  GROSS-INDEXED                 PIC S9(7)V99.
+                  05  FICA-INDEXED                  PIC S9(4)V99.
+                  05  WH-INDEXED                    PIC S9(5)V99.
+                  05  MOVE-INDEXED                  PIC S9(5)V99.
+                  05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+                  05  YTD-FICA-INDEXED              PIC S9(4)V99.
+                  05  YTD-WH-INDEXED                PIC S9(5)V99.
+                  05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+                  05  FILLER                        PIC X(12).
+
+       FD  QUARTERLY-REPORT RECORDING MODE IS F.
+       01  REPORT-LINE-OUT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-FIELDS.
+           05  EOF-MASTER-WS              PIC X(3)  VALUE 'NO '.
+       01  ACCUMULATORS.
+           05  AC-LINE-COUNT              PIC S999  VALUE 0.
+           05  AC-PAGE-COUNT              PIC S999  VALUE 0.
+           05  AC-RECORD-COUNT            PIC S999  VALUE 0.
+           05  AC-YTD-GROSS-TOTAL         PIC S9(9)V99 VALUE 0.
+           05  AC-YTD-FICA-TOTAL          PIC S9(6)V99 VALUE 0.
+           05  AC-YTD-WH-TOTAL            PIC S9(7)V99 VALUE 0.
+
+       01  REPORT-HEADING.
+           02  RH-LINE-1.
+               03                              PIC X(27)  VALUE
+                   "YEAR-TO-DATE SUMMARY REPORT".
+               03                              PIC X(18) VALUE SPACES.
+               03                              PIC X(6)  VALUE 'PAGE:'.
+               03  RH-PAGE-COUNT               PIC ZZ9.
+               03                              PIC X(26) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MASTER-SSN-OUT                 PIC X(9).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  NAME-OUT.
+               10 F-INIT-OUT                  PIC X.
+               10 M-INIT-OUT                  PIC X.
+               10 LAST-NAME-OUT               PIC X(20).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  YTD-GROSS-OUT                  PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  YTD-FICA-OUT                   PIC ZZ,ZZ9.99-.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  YTD-WH-OUT                     PIC ZZZ,ZZ9.99-.
+           05  FILLER                         PIC X(17).
+
+       01  SUMMARY-LINES.
+           02  SL-LINE-1.
+               03                              PIC X(26)  VALUE SPACES.
+               03                              PIC X(25)  VALUE
+                   "TOTAL RECORDS PRINTED =  ".
+               03  SL-RECORD-COUNT             PIC ZZ9.
+               03                              PIC X(26)  VALUE SPACES.
+
+           02  SL-LINE-2.
+               03                              PIC X(10)  VALUE SPACES.
+               03                              PIC X(13)  VALUE
+                   "YTD GROSS = ".
+               03  SL-YTD-GROSS-OUT            PIC ZZZ,ZZZ,ZZ9.99-.
+               03                              PIC X(9)   VALUE
+                   " FICA = ".
+               03  SL-YTD-FICA-OUT             PIC ZZ,ZZ9.99-.
+               03                              PIC X(8)   VALUE
+                   " WH = ".
+               03  SL-YTD-WH-OUT               PIC ZZZ,ZZ9.99-.
+               03                              PIC X(24)  VALUE SPACES.
+
+           02  SL-EOR-LINE.
+               03                              PIC X(32)  VALUE SPACES.
+               03                              PIC X(13)  VALUE
+                   "END OF REPORT".
+               03                              PIC X(35)  VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 200-OPEN.
+           PERFORM 300-PROCESS
+               UNTIL EOF-MASTER-WS = 'YES'.
+           PERFORM 600-WRAPUP.
+           PERFORM 900-CLOSE.
+           STOP RUN.
+
+       200-OPEN.
+           INITIALIZE ACCUMULATORS.
+
+           OPEN INPUT MASTER-FILE-INDEXED
+                OUTPUT  QUARTERLY-REPORT.
+
+           PERFORM 250-READ.
+
+       250-READ.
+           READ MASTER-FILE-INDEXED
+               AT END MOVE 'YES' TO EOF-MASTER-WS
+           END-READ.
+
+       300-PROCESS.
+
+           IF AC-LINE-COUNT = 0
+               PERFORM 500-HEADER
+           END-IF
+
+               MOVE MASTER-SSN-INDEXED TO MASTER-SSN-OUT
+               MOVE NAME-INDEXED TO NAME-OUT
+               MOVE F-INIT-INDEXED TO F-INIT-OUT
+               MOVE M-INIT-INDEXED TO M-INIT-OUT
+               MOVE LAST-NAME-INDEXED TO LAST-NAME-OUT
+               MOVE YTD-GROSS-INDEXED TO YTD-GROSS-OUT
+               MOVE YTD-FICA-INDEXED TO YTD-FICA-OUT
+               MOVE YTD-WH-INDEXED TO YTD-WH-OUT
+
+               WRITE REPORT-LINE-OUT FROM DETAIL-LINE
+                       AFTER ADVANCING 2 LINES
+
+               ADD 2 TO AC-LINE-COUNT
+               ADD 1 TO AC-RECORD-COUNT
+
+               ADD YTD-GROSS-INDEXED TO AC-YTD-GROSS-TOTAL
+               ADD YTD-FICA-INDEXED TO AC-YTD-FICA-TOTAL
+               ADD YTD-WH-INDEXED TO AC-YTD-WH-TOTAL
+
+
+           IF AC-LINE-COUNT > 30
+                       MOVE ZERO TO AC-LINE-COUNT
+           END-IF
+
+           PERFORM 250-READ.
+
+       500-HEADER.
+
+           ADD 1 TO AC-PAGE-COUNT.
+           MOVE AC-PAGE-COUNT TO RH-PAGE-COUNT.
+
+           WRITE REPORT-LINE-OUT FROM RH-LINE-1
+               AFTER PAGE.
+
+           MOVE SPACES TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT AFTER ADVANCING 2 LINES.
+
+           MOVE 6 TO AC-LINE-COUNT.
+
+       600-WRAPUP.
+
+           MOVE AC-RECORD-COUNT TO SL-RECORD-COUNT.
+           MOVE AC-YTD-GROSS-TOTAL TO SL-YTD-GROSS-OUT.
+           MOVE AC-YTD-FICA-TOTAL TO SL-YTD-FICA-OUT.
+           MOVE AC-YTD-WH-TOTAL TO SL-YTD-WH-OUT.
+
+           WRITE REPORT-LINE-OUT FROM SL-LINE-1
+               AFTER ADVANCING 2 LINES.
+
+           WRITE REPORT-LINE-OUT FROM SL-LINE-2
+               AFTER ADVANCING 2 LINES.
+
+           WRITE REPORT-LINE-OUT FROM SL-EOR-LINE
+               AFTER ADVANCING 2 LINES.
+
+
+       900-CLOSE.
+           CLOSE MASTER-FILE-INDEXED
+                 QUARTERLY-REPORT.
