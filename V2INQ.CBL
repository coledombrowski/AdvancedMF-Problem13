@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2INQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT MASTER-FILE-INDEXED ASSIGN TO 'V2MASTVS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS MASTER-SSN-INDEXED.
+
+            SELECT INQUIRY-REPORT  ASSIGN TO 'V2INQOUT.DOC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE-INDEXED.
+
+       01  MASTER-REC-INDEXED.
+                  05  MASTER-SSN-INDEXED            PIC X(9).
+                  05  MARITIAL-STATUS-INDEXED       PIC X.
+                  05  EXEMPTIONS-INDEXED            PIC XX.
+                  05  NAME-INDEXED.
+                      10 F-INIT-INDEXED             PIC X.
+                      10 M-INIT-INDEXED             PIC X.
+                      10 LAST-NAME-INDEXED          PIC X(20).
+                  05  GROSS-INDEXED                 PIC S9(7)V99.
+                  05  FICA-INDEXED                  PIC S9(4)V99.
+                  05  WH-INDEXED                    PIC S9(5)V99.
+                  05  MOVE-INDEXED                  PIC S9(5)V99.
+                  05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+                  05  YTD-FICA-INDEXED              PIC S9(4)V99.
+                  05  YTD-WH-INDEXED                PIC S9(5)V99.
+                  05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+                  05  FILLER                        PIC X(12).
+
+       FD  INQUIRY-REPORT.
+       01  INQUIRY-LINE-OUT                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SSN-REQUEST                     PIC X(9).
+
+       01  DETAIL-LINE.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MASTER-SSN-OUT                 PIC X(9).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MARITIAL-STATUS-OUT            PIC X.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  EXEMPTIONS-OUT                 PIC XX.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  NAME-OUT.
+               10 F-INIT-OUT                  PIC X.
+               10 M-INIT-OUT                  PIC X.
+               10 LAST-NAME-OUT               PIC X(20).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  GROSS-OUT                      PIC S9(7)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  FICA-OUT                       PIC S9(4)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  WH-OUT                         PIC S9(5)V99.
+           05  FILLER                         PIC X(7).
+
+       01  NOT-FOUND-LINE.
+           05                                 PIC X(20) VALUE
+               "NO RECORD FOUND FOR ".
+           05  NF-SSN-OUT                     PIC X(9).
+           05                                 PIC X(51) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 200-OPEN.
+           PERFORM 300-INQUIRE-RTN.
+           PERFORM 900-CLOSE.
+           STOP RUN.
+
+       200-OPEN.
+           DISPLAY 'ENTER SSN TO LOOK UP: '.
+           ACCEPT WS-SSN-REQUEST.
+
+           OPEN INPUT MASTER-FILE-INDEXED
+                OUTPUT INQUIRY-REPORT.
+
+       300-INQUIRE-RTN.
+
+           MOVE WS-SSN-REQUEST TO MASTER-SSN-INDEXED.
+
+           READ MASTER-FILE-INDEXED
+               INVALID KEY
+                   MOVE WS-SSN-REQUEST TO NF-SSN-OUT
+                   WRITE INQUIRY-LINE-OUT FROM NOT-FOUND-LINE
+                   DISPLAY 'NO RECORD FOUND FOR ' WS-SSN-REQUEST
+
+               NOT INVALID KEY
+                   MOVE MASTER-SSN-INDEXED TO MASTER-SSN-OUT
+                   MOVE MARITIAL-STATUS-INDEXED TO MARITIAL-STATUS-OUT
+                   MOVE EXEMPTIONS-INDEXED TO EXEMPTIONS-OUT
+                   MOVE NAME-INDEXED TO NAME-OUT
+                   MOVE F-INIT-INDEXED TO F-INIT-OUT
+                   MOVE M-INIT-INDEXED TO M-INIT-OUT
+                   MOVE LAST-NAME-INDEXED TO LAST-NAME-OUT
+                   MOVE GROSS-INDEXED TO GROSS-OUT
+                   MOVE FICA-INDEXED TO FICA-OUT
+                   MOVE WH-INDEXED TO WH-OUT
+                   WRITE INQUIRY-LINE-OUT FROM DETAIL-LINE
+           END-READ.
+
+       900-CLOSE.
+           CLOSE MASTER-FILE-INDEXED
+                 INQUIRY-REPORT.
