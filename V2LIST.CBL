@@ -1,175 +1,377 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. V2LIST.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-            SELECT MASTER-FILE-INDEXED ASSIGN TO 'V2MASTVS.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS IS SEQUENTIAL
-               RECORD KEY IS MASTER-SSN-INDEXED.
-
-            SELECT SALESMAN-REPORT  ASSIGN TO 'SALESTP4.DOC'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  MASTER-FILE-INDEXED.
-
-       01  MASTER-REC-INDEXED.
-                  05  MASTER-SSN-INDEXED            PIC X(9).
-                  05  MARITIAL-STATUS-INDEXED       PIC X.
-                  05  EXEMPTIONS-INDEXED            PIC XX.
-                  05  NAME-INDEXED.
-                      10 F-INIT-INDEXED             PIC X.
-                      10 M-INIT-INDEXED             PIC X.
-                      10 LAST-NAME-INDEXED          PIC X(20).
-                  05  GROSS-INDEXED                 PIC S9(7)V99.
-                  05  FICA-INDEXED                  PIC S9(4)V99.
-                  05  WH-INDEXED                    PIC S9(5)V99.
-                  05  MOVE-INDEXED                  PIC S9(5)V99.
-                  05  FILLER                        PIC X(17).
-
-       FD  SALESMAN-REPORT RECORDING MODE IS F.
-       01  REPORT-LINE-OUT                     PIC X(132).
-
-       WORKING-STORAGE SECTION.
-       01  WORKING-FIELDS.
-           05  EOF-MASTER-WS              PIC X(3)  VALUE 'NO '.
-       01  ACCUMULATORS.
-           05  AC-LINE-COUNT              PIC S999  VALUE 0.
-           05  AC-PAGE-COUNT              PIC S999  VALUE 0.
-           05  AC-RECORD-COUNT            PIC S999  VALUE 0.
-
-       01  REPORT-HEADING.
-           02  RH-LINE-1.
-               03                              PIC X(27)  VALUE
-                   "TAX   REPORT".
-               03                              PIC X(18) VALUE SPACES.
-               03                              PIC X(6)  VALUE 'PAGE:'.
-               03  RH-PAGE-COUNT               PIC ZZ9.
-               03                              PIC X(26) VALUE SPACES.
-
-       01  DETAIL-LINE.
-           05  FILLER                         PIC X VALUE SPACES.
-           05  MASTER-SSN-OUT                 PIC X(9).
-           05  FILLER                         PIC X VALUE SPACES.
-           05  MARITIAL-STATUS-OUT            PIC X.
-           05  FILLER                         PIC X VALUE SPACES.
-           05  EXEMPTIONS-OUT                 PIC XX.
-           05  FILLER                         PIC X VALUE SPACES.
-           05  NAME-OUT.
-               10 F-INIT-OUT                  PIC X.
-
-               10 M-INIT-OUT                  PIC X.
-               10 LAST-NAME-OUT               PIC X(20).
-           05  FILLER                         PIC X VALUE SPACES.
-           05  GROSS-OUT                      PIC S9(7)V99.
-           05  FILLER                         PIC X VALUE SPACES.
-           05  FICA-OUT                       PIC S9(4)V99.
-           05  FILLER                         PIC X VALUE SPACES.
-           05  WH-OUT                         PIC S9(5)V99.
-           05  FILLER                         PIC X VALUE SPACES.
-           05  MOVE-OUT                       PIC S9(5)V99.
-           05  FILLER                         PIC X(17).
-
-       01  SUMMARY-LINES.
-           02  SL-LINE-1.
-               03                              PIC X(26)  VALUE SPACES.
-               03                              PIC X(25)  VALUE
-                   "TOTAL RECORDS PRINTED =  ".
-               03  SL-RECORD-COUNT             PIC ZZ9.
-               03                              PIC X(26)  VALUE SPACES.
-
-           02  SL-EOR-LINE.
-               03                              PIC X(32)  VALUE SPACES.
-               03                              PIC X(13)  VALUE
-                   "END OF REPORT".
-               03                              PIC X(35)  VALUE SPACES.
-
-
-       PROCEDURE DIVISION.
-
-       100-MAIN-MODULE.
-           PERFORM 200-OPEN.
-           PERFORM 300-PROCESS
-               UNTIL EOF-MASTER-WS = 'YES'.
-           PERFORM 600-WRAPUP.
-           PERFORM 900-CLOSE.
-           STOP RUN.
-
-       200-OPEN.
-           INITIALIZE ACCUMULATORS.
-
-           OPEN INPUT MASTER-FILE-INDEXED
-                OUTPUT  SALESMAN-REPORT.
-
-           PERFORM 250-READ.
-
-       250-READ.
-           READ MASTER-FILE-INDEXED
-               AT END MOVE 'YES' TO EOF-MASTER-WS
-           END-READ.
-
-       300-PROCESS.
-
-           IF AC-LINE-COUNT = 0
-               PERFORM 500-HEADER
-           END-IF
-
-               MOVE MASTER-SSN-INDEXED TO MASTER-SSN-OUT
-               MOVE MARITIAL-STATUS-INDEXED TO MARITIAL-STATUS-OUT
-               MOVE EXEMPTIONS-INDEXED TO EXEMPTIONS-OUT
-               MOVE NAME-INDEXED TO NAME-OUT
-               MOVE F-INIT-INDEXED TO F-INIT-OUT
-               MOVE M-INIT-INDEXED TO M-INIT-OUT
-               MOVE LAST-NAME-INDEXED TO LAST-NAME-OUT
-               MOVE GROSS-INDEXED TO GROSS-OUT
-               MOVE FICA-INDEXED TO FICA-OUT
-               MOVE WH-INDEXED TO WH-OUT
-               MOVE MOVE-INDEXED TO MOVE-OUT
-
-               WRITE REPORT-LINE-OUT FROM DETAIL-LINE
-                       AFTER ADVANCING 2 LINES
-
-               ADD 2 TO AC-LINE-COUNT
-               ADD 1 TO AC-RECORD-COUNT
-
-
-           IF AC-LINE-COUNT > 30
-                       MOVE ZERO TO AC-LINE-COUNT
-           END-IF
-
-           PERFORM 250-READ.
-
-       500-HEADER.
-
-           ADD 1 TO AC-PAGE-COUNT.
-           MOVE AC-PAGE-COUNT TO RH-PAGE-COUNT.
-
-           WRITE REPORT-LINE-OUT FROM RH-LINE-1
-               AFTER PAGE.
-
-           MOVE SPACES TO REPORT-LINE-OUT
-           WRITE REPORT-LINE-OUT AFTER ADVANCING 2 LINES.
-
-           MOVE 6 TO AC-LINE-COUNT.
-
-       600-WRAPUP.
-
-           MOVE AC-RECORD-COUNT TO SL-RECORD-COUNT.
-
-           WRITE REPORT-LINE-OUT FROM SL-LINE-1
-               AFTER ADVANCING 2 LINES.
-
-           WRITE REPORT-LINE-OUT FROM SL-EOR-LINE
-               AFTER ADVANCING 2 LINES.
-
-
-       900-CLOSE.
-           CLOSE MASTER-FILE-INDEXED
-                 SALESMAN-REPORT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2LIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT MASTER-FILE-INDEXED ASSIGN TO 'V2MASTVS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MASTER-SSN-INDEXED.
+
+            SELECT SORT-WORK-FILE  ASSIGN TO 'V2LSTWRK.DAT'.
+
+            SELECT SORTED-MASTER-FILE  ASSIGN TO 'V2LSTOUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SALESMAN-REPORT  ASSIGN TO 'SALESTP4.DOC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE-INDEXED.
+
+       01  MASTER-REC-INDEXED.
+                  05  MASTER-SSN-INDEXED            PIC X(9).
+                  05  MARITIAL-STATUS-INDEXED       PIC X.
+                  05  EXEMPTIONS-INDEXED            PIC XX.
+                  05  NAME-INDEXED.
+                      10 F-INIT-INDEXED             PIC X.
+                      10 M-INIT-INDEXED             PIC X.
+                      10 LAST-NAME-INDEXED          PIC X(20).
+                  05  GROSS-INDEXED                 PIC S9(7)V99.
+                  05  FICA-INDEXED                  PIC S9(4)V99.
+                  05  WH-INDEXED                    PIC S9(5)V99.
+                  05  MOVE-INDEXED                  PIC S9(5)V99.
+                  05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+                  05  YTD-FICA-INDEXED              PIC S9(4)V99.
+                  05  YTD-WH-INDEXED                PIC S9(5)V99.
+                  05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+                  05  FILLER                        PIC X(12).
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-REC.
+                  05  SORT-SSN                       PIC X(9).
+                  05  SORT-MARITIAL-STATUS           PIC X.
+                  05  SORT-EXEMPTIONS                PIC XX.
+                  05  SORT-NAME.
+                      10 SORT-F-INIT                 PIC X.
+                      10 SORT-M-INIT                 PIC X.
+                      10 SORT-LAST-NAME               PIC X(20).
+                  05  SORT-GROSS                     PIC S9(7)V99.
+                  05  SORT-FICA                       PIC S9(4)V99.
+                  05  SORT-WH                         PIC S9(5)V99.
+                  05  SORT-MOVE                       PIC S9(5)V99.
+                  05  SORT-YTD-GROSS                  PIC S9(7)V99.
+                  05  SORT-YTD-FICA                   PIC S9(4)V99.
+                  05  SORT-YTD-WH                      PIC S9(5)V99.
+                  05  SORT-DEPARTMENT-CODE             PIC X(5).
+                  05  FILLER                          PIC X(12).
+
+       FD  SORTED-MASTER-FILE.
+
+       01  SORTED-MASTER-REC.
+                  05  SM-SSN                          PIC X(9).
+                  05  SM-MARITIAL-STATUS               PIC X.
+                  05  SM-EXEMPTIONS                    PIC XX.
+                  05  SM-NAME.
+                      10 SM-F-INIT                     PIC X.
+                      10 SM-M-INIT                      PIC X.
+                      10 SM-LAST-NAME                   PIC X(20).
+                  05  SM-GROSS                          PIC S9(7)V99.
+                  05  SM-FICA                            PIC S9(4)V99.
+                  05  SM-WH                              PIC S9(5)V99.
+                  05  SM-MOVE                            PIC S9(5)V99.
+                  05  SM-YTD-GROSS                       PIC S9(7)V99.
+                  05  SM-YTD-FICA                        PIC S9(4)V99.
+                  05  SM-YTD-WH                           PIC S9(5)V99.
+                  05  SM-DEPARTMENT-CODE                  PIC X(5).
+                  05  FILLER                             PIC X(12).
+
+       FD  SALESMAN-REPORT RECORDING MODE IS F.
+       01  REPORT-LINE-OUT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-FIELDS.
+           05  EOF-MASTER-WS              PIC X(3)  VALUE 'NO '.
+       01  ACCUMULATORS.
+           05  AC-LINE-COUNT              PIC S999  VALUE 0.
+           05  AC-PAGE-COUNT              PIC S999  VALUE 0.
+           05  AC-RECORD-COUNT            PIC S999  VALUE 0.
+
+       01  DEPARTMENT-BREAK-FIELDS.
+           05  DB-FIRST-RECORD-SW         PIC X     VALUE 'Y'.
+               88  DB-FIRST-RECORD               VALUE 'Y'.
+           05  DB-PREV-DEPT-WS            PIC X(5)  VALUE SPACES.
+           05  DB-COUNT-WS                PIC S999  VALUE 0.
+           05  DB-GROSS-WS                PIC S9(9)V99 VALUE 0.
+           05  DB-FICA-WS                 PIC S9(6)V99 VALUE 0.
+           05  DB-WH-WS                   PIC S9(7)V99 VALUE 0.
+
+       01  MARITAL-BREAK-FIELDS.
+           05  MB-FIRST-RECORD-SW         PIC X     VALUE 'Y'.
+               88  MB-FIRST-RECORD               VALUE 'Y'.
+           05  MB-PREV-STATUS-WS          PIC X     VALUE SPACES.
+           05  MB-COUNT-WS                PIC S999  VALUE 0.
+           05  MB-GROSS-WS                PIC S9(9)V99 VALUE 0.
+           05  MB-FICA-WS                 PIC S9(6)V99 VALUE 0.
+           05  MB-WH-WS                   PIC S9(7)V99 VALUE 0.
+
+       01  REPORT-HEADING.
+           02  RH-LINE-1.
+               03                              PIC X(27)  VALUE
+                   "TAX   REPORT".
+               03                              PIC X(18) VALUE SPACES.
+               03                              PIC X(6)  VALUE 'PAGE:'.
+               03  RH-PAGE-COUNT               PIC ZZ9.
+               03                              PIC X(26) VALUE SPACES.
+
+       01  DEPARTMENT-HEADING-LINE.
+           02                                  PIC X(5)   VALUE SPACES.
+           02                                  PIC X(18)  VALUE
+               "DEPARTMENT CODE - ".
+           02  DH-DEPT-OUT                     PIC X(5).
+           02                                  PIC X(104) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MASTER-SSN-OUT                 PIC X(9).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MARITIAL-STATUS-OUT            PIC X.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  EXEMPTIONS-OUT                 PIC XX.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  NAME-OUT.
+               10 F-INIT-OUT                  PIC X.
+
+               10 M-INIT-OUT                  PIC X.
+               10 LAST-NAME-OUT               PIC X(20).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  GROSS-OUT                      PIC S9(7)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  FICA-OUT                       PIC S9(4)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  WH-OUT                         PIC S9(5)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MOVE-OUT                       PIC S9(5)V99.
+           05  FILLER                         PIC X(17).
+
+       01  SUMMARY-LINES.
+           02  SL-LINE-1.
+               03                              PIC X(26)  VALUE SPACES.
+               03                              PIC X(25)  VALUE
+                   "TOTAL RECORDS PRINTED =  ".
+               03  SL-RECORD-COUNT             PIC ZZ9.
+               03                              PIC X(26)  VALUE SPACES.
+
+           02  SL-EOR-LINE.
+               03                              PIC X(32)  VALUE SPACES.
+               03                              PIC X(13)  VALUE
+                   "END OF REPORT".
+               03                              PIC X(35)  VALUE SPACES.
+
+       01  MARITAL-SUBTOTAL-LINE.
+           02                                  PIC X(5)   VALUE SPACES.
+           02                                  PIC X(20)  VALUE
+               "MARITAL STATUS SUB (".
+           02  MS-STATUS-OUT                   PIC X.
+           02                                  PIC X(10)  VALUE
+               ") COUNT =".
+           02  MS-COUNT-OUT                    PIC ZZ9.
+           02                                  PIC X(8)   VALUE
+               " GROSS =".
+           02  MS-GROSS-OUT                    PIC ZZZ,ZZZ,ZZ9.99-.
+           02                                  PIC X(7)   VALUE
+               " FICA =".
+           02  MS-FICA-OUT                     PIC ZZZ,ZZ9.99-.
+           02                                  PIC X(5)   VALUE
+               " WH =".
+           02  MS-WH-OUT                       PIC Z,ZZZ,ZZ9.99-.
+           02                                  PIC X(13)  VALUE SPACES.
+
+       01  DEPARTMENT-SUBTOTAL-LINE.
+           02                                  PIC X(5)   VALUE SPACES.
+           02                                  PIC X(20)  VALUE
+               "DEPARTMENT SUB    (".
+           02  DS-DEPT-OUT                     PIC X(5).
+           02                                  PIC X(6)   VALUE
+               ") CT=".
+           02  DS-COUNT-OUT                    PIC ZZ9.
+           02                                  PIC X(8)   VALUE
+               " GROSS =".
+           02  DS-GROSS-OUT                    PIC ZZZ,ZZZ,ZZ9.99-.
+           02                                  PIC X(7)   VALUE
+               " FICA =".
+           02  DS-FICA-OUT                     PIC ZZZ,ZZ9.99-.
+           02                                  PIC X(5)   VALUE
+               " WH =".
+           02  DS-WH-OUT                       PIC Z,ZZZ,ZZ9.99-.
+           02                                  PIC X(11)  VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-DEPARTMENT-CODE
+                  ASCENDING KEY SORT-MARITIAL-STATUS
+                  ASCENDING KEY SORT-SSN
+               USING MASTER-FILE-INDEXED
+               GIVING SORTED-MASTER-FILE.
+
+           PERFORM 200-OPEN.
+           PERFORM 300-PROCESS
+               UNTIL EOF-MASTER-WS = 'YES'.
+           PERFORM 600-WRAPUP.
+           PERFORM 900-CLOSE.
+           STOP RUN.
+
+       200-OPEN.
+           INITIALIZE ACCUMULATORS.
+
+           OPEN INPUT SORTED-MASTER-FILE
+                OUTPUT  SALESMAN-REPORT.
+
+           PERFORM 250-READ.
+
+       250-READ.
+           READ SORTED-MASTER-FILE
+               AT END MOVE 'YES' TO EOF-MASTER-WS
+           END-READ.
+
+       300-PROCESS.
+
+           IF AC-LINE-COUNT = 0
+               PERFORM 500-HEADER
+           END-IF
+
+           IF DB-FIRST-RECORD
+               MOVE SM-DEPARTMENT-CODE TO DB-PREV-DEPT-WS
+               MOVE 'N' TO DB-FIRST-RECORD-SW
+               PERFORM 520-DEPARTMENT-HEADER
+           END-IF
+
+           IF SM-DEPARTMENT-CODE NOT = DB-PREV-DEPT-WS
+               IF MB-COUNT-WS > 0
+                   PERFORM 550-MARITAL-SUBTOTAL
+               END-IF
+               PERFORM 560-DEPARTMENT-SUBTOTAL
+               PERFORM 520-DEPARTMENT-HEADER
+           END-IF
+
+           IF MB-FIRST-RECORD
+               MOVE SM-MARITIAL-STATUS TO MB-PREV-STATUS-WS
+               MOVE 'N' TO MB-FIRST-RECORD-SW
+           END-IF
+
+           IF SM-MARITIAL-STATUS NOT = MB-PREV-STATUS-WS
+               PERFORM 550-MARITAL-SUBTOTAL
+           END-IF
+
+               MOVE SM-SSN TO MASTER-SSN-OUT
+               MOVE SM-MARITIAL-STATUS TO MARITIAL-STATUS-OUT
+               MOVE SM-EXEMPTIONS TO EXEMPTIONS-OUT
+               MOVE SM-NAME TO NAME-OUT
+               MOVE SM-F-INIT TO F-INIT-OUT
+               MOVE SM-M-INIT TO M-INIT-OUT
+               MOVE SM-LAST-NAME TO LAST-NAME-OUT
+               MOVE SM-GROSS TO GROSS-OUT
+               MOVE SM-FICA TO FICA-OUT
+               MOVE SM-WH TO WH-OUT
+               MOVE SM-MOVE TO MOVE-OUT
+
+               WRITE REPORT-LINE-OUT FROM DETAIL-LINE
+                       AFTER ADVANCING 2 LINES
+
+               ADD 2 TO AC-LINE-COUNT
+               ADD 1 TO AC-RECORD-COUNT
+
+               ADD 1 TO MB-COUNT-WS
+               ADD SM-GROSS TO MB-GROSS-WS
+               ADD SM-FICA TO MB-FICA-WS
+               ADD SM-WH TO MB-WH-WS
+
+               ADD 1 TO DB-COUNT-WS
+               ADD SM-GROSS TO DB-GROSS-WS
+               ADD SM-FICA TO DB-FICA-WS
+               ADD SM-WH TO DB-WH-WS
+
+
+           IF AC-LINE-COUNT > 30
+                       MOVE ZERO TO AC-LINE-COUNT
+           END-IF
+
+           PERFORM 250-READ.
+
+       520-DEPARTMENT-HEADER.
+
+           MOVE SM-DEPARTMENT-CODE TO DH-DEPT-OUT.
+
+           WRITE REPORT-LINE-OUT FROM DEPARTMENT-HEADING-LINE
+               AFTER ADVANCING 2 LINES.
+
+           ADD 2 TO AC-LINE-COUNT.
+
+           MOVE SM-DEPARTMENT-CODE TO DB-PREV-DEPT-WS.
+
+       550-MARITAL-SUBTOTAL.
+
+           MOVE MB-PREV-STATUS-WS TO MS-STATUS-OUT.
+           MOVE MB-COUNT-WS TO MS-COUNT-OUT.
+           MOVE MB-GROSS-WS TO MS-GROSS-OUT.
+           MOVE MB-FICA-WS TO MS-FICA-OUT.
+           MOVE MB-WH-WS TO MS-WH-OUT.
+
+           WRITE REPORT-LINE-OUT FROM MARITAL-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           ADD 2 TO AC-LINE-COUNT.
+
+           MOVE ZERO TO MB-COUNT-WS MB-GROSS-WS MB-FICA-WS MB-WH-WS.
+           MOVE SM-MARITIAL-STATUS TO MB-PREV-STATUS-WS.
+
+       560-DEPARTMENT-SUBTOTAL.
+
+           MOVE DB-PREV-DEPT-WS TO DS-DEPT-OUT.
+           MOVE DB-COUNT-WS TO DS-COUNT-OUT.
+           MOVE DB-GROSS-WS TO DS-GROSS-OUT.
+           MOVE DB-FICA-WS TO DS-FICA-OUT.
+           MOVE DB-WH-WS TO DS-WH-OUT.
+
+           WRITE REPORT-LINE-OUT FROM DEPARTMENT-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           ADD 2 TO AC-LINE-COUNT.
+
+           MOVE ZERO TO DB-COUNT-WS DB-GROSS-WS DB-FICA-WS DB-WH-WS.
+
+       500-HEADER.
+
+           ADD 1 TO AC-PAGE-COUNT.
+           MOVE AC-PAGE-COUNT TO RH-PAGE-COUNT.
+
+           WRITE REPORT-LINE-OUT FROM RH-LINE-1
+               AFTER PAGE.
+
+           MOVE SPACES TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT AFTER ADVANCING 2 LINES.
+
+           MOVE 6 TO AC-LINE-COUNT.
+
+       600-WRAPUP.
+
+           IF MB-COUNT-WS > 0
+               PERFORM 550-MARITAL-SUBTOTAL
+           END-IF.
+
+           IF DB-COUNT-WS > 0
+               MOVE SM-DEPARTMENT-CODE TO DB-PREV-DEPT-WS
+               PERFORM 560-DEPARTMENT-SUBTOTAL
+           END-IF.
+
+           MOVE AC-RECORD-COUNT TO SL-RECORD-COUNT.
+
+           WRITE REPORT-LINE-OUT FROM SL-LINE-1
+               AFTER ADVANCING 2 LINES.
+
+           WRITE REPORT-LINE-OUT FROM SL-EOR-LINE
+               AFTER ADVANCING 2 LINES.
+
+
+       900-CLOSE.
+           CLOSE SORTED-MASTER-FILE
+                 SALESMAN-REPORT.
