@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2PSTUB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT MASTER-FILE-INDEXED ASSIGN TO 'V2MASTVS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MASTER-SSN-INDEXED.
+
+            SELECT PAYSTUB-REPORT  ASSIGN TO 'PAYSTUB.DOC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE-INDEXED.
+
+       01  MASTER-REC-INDEXED.
+                  05  MASTER-SSN-INDEXED            PIC X(9).
+                  05  MARITIAL-STATUS-INDEXED       PIC X.
+                  05  EXEMPTIONS-INDEXED            PIC XX.
+                  05  NAME-INDEXED.
+                      10 F-INIT-INDEXED             PIC X.
+                      10 M-INIT-INDEXED             PIC X.
+                      10 LAST-NAME-INDEXED          PIC X(20).
+                  05  GROSS-INDEXED                 PIC S9(7)V99.
+                  05  FICA-INDEXED                  PIC S9(4)V99.
+                  05  WH-INDEXED                    PIC S9(5)V99.
+                  05  MOVE-INDEXED                  PIC S9(5)V99.
+                  05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+                  05  YTD-FICA-INDEXED              PIC S9(4)V99.
+                  05  YTD-WH-INDEXED                PIC S9(5)V99.
+                  05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+                  05  FILLER                        PIC X(12).
+
+       FD  PAYSTUB-REPORT RECORDING MODE IS F.
+       01  REPORT-LINE-OUT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-FIELDS.
+           05  EOF-MASTER-WS              PIC X(3)  VALUE 'NO '.
+       01  ACCUMULATORS.
+           05  AC-RECORD-COUNT            PIC S999  VALUE 0.
+           05  AC-NET-PAY-WS              PIC S9(7)V99 VALUE 0.
+
+       01  STUB-HEADING-1.
+           02                                  PIC X(30)  VALUE
+               "----------------------------".
+           02                                  PIC X(25)  VALUE
+               " EMPLOYEE PAY STATEMENT ".
+           02                                  PIC X(30)  VALUE
+               "----------------------------".
+           02                                  PIC X(47) VALUE SPACES.
+
+       01  STUB-NAME-LINE.
+           02                                  PIC X(10) VALUE
+               "EMPLOYEE: ".
+           02  SN-NAME-OUT.
+               03 SN-F-INIT-OUT               PIC X.
+               03 SN-M-INIT-OUT               PIC X.
+               03 SN-LAST-NAME-OUT            PIC X(20).
+           02                                  PIC X(10) VALUE SPACES.
+           02                                  PIC X(5)  VALUE
+               "SSN: ".
+           02  SN-SSN-OUT                      PIC X(9).
+           02                                  PIC X(78) VALUE SPACES.
+
+       01  STUB-STATUS-LINE.
+           02                                  PIC X(17) VALUE
+               "MARITAL STATUS: ".
+           02  SS-STATUS-OUT                   PIC X.
+           02                                  PIC X(10) VALUE SPACES.
+           02                                  PIC X(12) VALUE
+               "EXEMPTIONS: ".
+           02  SS-EXEMPTIONS-OUT                PIC XX.
+           02                                  PIC X(91) VALUE SPACES.
+
+       01  STUB-BLANK-LINE                      PIC X(132) VALUE SPACES.
+
+       01  STUB-GROSS-LINE.
+           02                                  PIC X(22) VALUE
+               "GROSS PAY THIS PERIOD ".
+           02  SG-GROSS-OUT                    PIC Z,ZZZ,ZZ9.99-.
+           02                                  PIC X(97) VALUE SPACES.
+
+       01  STUB-FICA-LINE.
+           02                                  PIC X(22) VALUE
+               "FICA WITHHELD         ".
+           02  SF-FICA-OUT                     PIC ZZ,ZZ9.99-.
+           02                                  PIC X(98) VALUE SPACES.
+
+       01  STUB-WH-LINE.
+           02                                  PIC X(22) VALUE
+               "FEDERAL TAX WITHHELD  ".
+           02  SW-WH-OUT                       PIC ZZ,ZZ9.99-.
+           02                                  PIC X(98) VALUE SPACES.
+
+       01  STUB-NET-LINE.
+           02                                  PIC X(22) VALUE
+               "NET PAY THIS PERIOD   ".
+           02  SP-NET-OUT                      PIC Z,ZZZ,ZZ9.99-.
+           02                                  PIC X(97) VALUE SPACES.
+
+       01  STUB-YTD-GROSS-LINE.
+           02                                  PIC X(22) VALUE
+               "YEAR-TO-DATE GROSS    ".
+           02  SYG-GROSS-OUT                   PIC Z,ZZZ,ZZ9.99-.
+           02                                  PIC X(97) VALUE SPACES.
+
+       01  STUB-YTD-FICA-LINE.
+           02                                  PIC X(22) VALUE
+               "YEAR-TO-DATE FICA     ".
+           02  SYF-FICA-OUT                    PIC ZZ,ZZ9.99-.
+           02                                  PIC X(98) VALUE SPACES.
+
+       01  STUB-YTD-WH-LINE.
+           02                                  PIC X(22) VALUE
+               "YEAR-TO-DATE TAX W/H  ".
+           02  SYW-WH-OUT                      PIC ZZ,ZZ9.99-.
+           02                                  PIC X(98) VALUE SPACES.
+
+       01  SUMMARY-LINES.
+           02  SL-LINE-1.
+               03                              PIC X(26)  VALUE SPACES.
+               03                              PIC X(26)  VALUE
+                   "TOTAL PAY STATEMENTS   =  ".
+               03  SL-RECORD-COUNT             PIC ZZ9.
+               03                              PIC X(26)  VALUE SPACES.
+
+           02  SL-EOR-LINE.
+               03                              PIC X(32)  VALUE SPACES.
+               03                              PIC X(13)  VALUE
+                   "END OF REPORT".
+               03                              PIC X(35)  VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 200-OPEN.
+           PERFORM 300-PROCESS
+               UNTIL EOF-MASTER-WS = 'YES'.
+           PERFORM 600-WRAPUP.
+           PERFORM 900-CLOSE.
+           STOP RUN.
+
+       200-OPEN.
+           INITIALIZE ACCUMULATORS.
+
+           OPEN INPUT MASTER-FILE-INDEXED
+                OUTPUT  PAYSTUB-REPORT.
+
+           PERFORM 250-READ.
+
+       250-READ.
+           READ MASTER-FILE-INDEXED
+               AT END MOVE 'YES' TO EOF-MASTER-WS
+           END-READ.
+
+       300-PROCESS.
+
+           COMPUTE AC-NET-PAY-WS =
+               GROSS-INDEXED - FICA-INDEXED - WH-INDEXED.
+
+           MOVE NAME-INDEXED TO SN-NAME-OUT.
+           MOVE F-INIT-INDEXED TO SN-F-INIT-OUT.
+           MOVE M-INIT-INDEXED TO SN-M-INIT-OUT.
+           MOVE LAST-NAME-INDEXED TO SN-LAST-NAME-OUT.
+           MOVE MASTER-SSN-INDEXED TO SN-SSN-OUT.
+           MOVE MARITIAL-STATUS-INDEXED TO SS-STATUS-OUT.
+           MOVE EXEMPTIONS-INDEXED TO SS-EXEMPTIONS-OUT.
+           MOVE GROSS-INDEXED TO SG-GROSS-OUT.
+           MOVE FICA-INDEXED TO SF-FICA-OUT.
+           MOVE WH-INDEXED TO SW-WH-OUT.
+           MOVE AC-NET-PAY-WS TO SP-NET-OUT.
+           MOVE YTD-GROSS-INDEXED TO SYG-GROSS-OUT.
+           MOVE YTD-FICA-INDEXED TO SYF-FICA-OUT.
+           MOVE YTD-WH-INDEXED TO SYW-WH-OUT.
+
+           WRITE REPORT-LINE-OUT FROM STUB-HEADING-1
+               AFTER PAGE.
+           WRITE REPORT-LINE-OUT FROM STUB-NAME-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-STATUS-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-BLANK-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-GROSS-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-FICA-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-WH-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-NET-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-BLANK-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-YTD-GROSS-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-YTD-FICA-LINE
+               AFTER ADVANCING 1 LINES.
+           WRITE REPORT-LINE-OUT FROM STUB-YTD-WH-LINE
+               AFTER ADVANCING 1 LINES.
+
+           ADD 1 TO AC-RECORD-COUNT.
+
+           PERFORM 250-READ.
+
+       600-WRAPUP.
+
+           MOVE AC-RECORD-COUNT TO SL-RECORD-COUNT.
+
+           WRITE REPORT-LINE-OUT FROM SL-LINE-1
+               AFTER ADVANCING 3 LINES.
+
+           WRITE REPORT-LINE-OUT FROM SL-EOR-LINE
+               AFTER ADVANCING 2 LINES.
+
+
+       900-CLOSE.
+           CLOSE MASTER-FILE-INDEXED
+                 PAYSTUB-REPORT.
