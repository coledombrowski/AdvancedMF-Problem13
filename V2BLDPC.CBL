@@ -16,6 +16,13 @@
                ACCESS IS SEQUENTIAL
                RECORD KEY IS MASTER-SSN-INDEXED.
 
+           SELECT OPTIONAL CHECKPOINT-LOG-FILE ASSIGN TO 'V2BLDCKP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-INDICATOR-FILE
+               ASSIGN TO 'V2BLDRST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -34,7 +41,11 @@
            05  FICA-IN                       PIC S9(4)V99.
            05  WH-IN                         PIC S9(5)V99.
            05  MOVE-IN                       PIC S9(5)V99.
-           05  FILLER                        PIC X(17).
+           05  YTD-GROSS-IN                  PIC S9(7)V99.
+           05  YTD-FICA-IN                   PIC S9(4)V99.
+           05  YTD-WH-IN                     PIC S9(5)V99.
+           05  DEPARTMENT-CODE-IN            PIC X(5).
+           05  FILLER                        PIC X(12).
 
        FD  MESSAGE-REPORT-FILE.
        01  MESSAGE-LINE-OUT                  PIC X(80).
@@ -54,12 +65,37 @@
            05  FICA-INDEXED                  PIC S9(4)V99.
            05  WH-INDEXED                    PIC S9(5)V99.
            05  MOVE-INDEXED                  PIC S9(5)V99.
-           05  FILLER                        PIC X(17).
+           05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+           05  YTD-FICA-INDEXED              PIC S9(4)V99.
+           05  YTD-WH-INDEXED                PIC S9(5)V99.
+           05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+           05  FILLER                        PIC X(12).
+
+       FD  CHECKPOINT-LOG-FILE.
+       01  CHECKPOINT-LINE-OUT.
+           05  CKP-COUNT                     PIC 9(7).
+           05                                 PIC X VALUE SPACE.
+           05  CKP-LAST-SSN                   PIC X(9).
+
+       FD  RESTART-INDICATOR-FILE.
+       01  RESTART-INDICATOR-LINE             PIC X(1).
 
        WORKING-STORAGE SECTION.
        01  WORKING-FIELDS.
            05  EOF-MASTSEQ-WS             PIC X(3)     VALUE 'NO '.
            05  RECORD-COUNT-WS            PIC S9(5)    VALUE ZERO.
+           05  REJECT-COUNT-WS            PIC S9(5)    VALUE ZERO.
+
+       01  CHECKPOINT-FIELDS.
+           05  EOF-CKPLOG-WS              PIC X(3)     VALUE 'NO '.
+           05  RESTART-SW                 PIC X        VALUE 'N'.
+               88  RESTART-MODE                   VALUE 'Y'.
+           05  SKIP-SW                    PIC X        VALUE 'N'.
+               88  SKIPPING-INPUT                 VALUE 'Y'.
+           05  LAST-CHECKPOINT-SSN-WS     PIC X(9)     VALUE SPACES.
+           05  CHECKPOINT-INTERVAL-WS     PIC 9(5)     VALUE 1000.
+           05  CKP-QUOTIENT-WS            PIC 9(5).
+           05  CKP-REMAINDER-WS           PIC 9(5).
 
        01  SUMMARY-LINE.
                05                              PIC X(14) VALUE SPACES.
@@ -68,18 +104,79 @@
                05  RECORD-COUNT-OUT            PIC ZZ9.
                05                              PIC X(21) VALUE SPACES.
 
+       01  REJECT-SUMMARY-LINE.
+               05                              PIC X(14) VALUE SPACES.
+               05                              PIC X(42) VALUE
+                     "TOTAL NUMBER OF DUPLICATE SSN REJECTS   = ".
+               05  REJECT-COUNT-OUT            PIC ZZ9.
+               05                              PIC X(21) VALUE SPACES.
+
+       01  REJECT-DETAIL-LINE.
+               05                              PIC X(10) VALUE SPACES.
+               05                              PIC X(30) VALUE
+                     "DUPLICATE SSN ON INPUT FEED = ".
+               05  REJECT-SSN-OUT              PIC X(9).
+               05                              PIC X(31) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        100-MAINLINE.
+           PERFORM 150-CHECK-RESTART-RTN.
            PERFORM 200-OPEN.
            PERFORM 300-PROCESS UNTIL EOF-MASTSEQ-WS = 'YES'.
            PERFORM 900-CLOSE.
            STOP RUN.
 
+       150-CHECK-RESTART-RTN.
+
+           OPEN INPUT RESTART-INDICATOR-FILE.
+
+           READ RESTART-INDICATOR-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET RESTART-MODE TO TRUE
+           END-READ.
+
+           CLOSE RESTART-INDICATOR-FILE.
+
+           IF RESTART-MODE
+               OPEN INPUT CHECKPOINT-LOG-FILE
+
+               PERFORM 160-READ-CHECKPOINT-RTN
+                   UNTIL EOF-CKPLOG-WS = 'YES'
+
+               CLOSE CHECKPOINT-LOG-FILE
+
+               IF LAST-CHECKPOINT-SSN-WS NOT = SPACES
+                   SET SKIPPING-INPUT TO TRUE
+                   DISPLAY 'RESTARTING AFTER SSN '
+                       LAST-CHECKPOINT-SSN-WS
+               ELSE
+                   DISPLAY 'RESTART REQUESTED BUT NO CHECKPOINT FOUND'
+               END-IF
+           END-IF.
+
+       160-READ-CHECKPOINT-RTN.
+           READ CHECKPOINT-LOG-FILE
+               AT END MOVE 'YES' TO EOF-CKPLOG-WS
+               NOT AT END
+                   MOVE CKP-COUNT TO RECORD-COUNT-WS
+                   MOVE CKP-LAST-SSN TO LAST-CHECKPOINT-SSN-WS
+           END-READ.
+
        200-OPEN.
            OPEN INPUT MASTER-INPUT-FILE
-                OUTPUT  MASTER-FILE-INDEXED
-                        MESSAGE-REPORT-FILE
+                OUTPUT  MESSAGE-REPORT-FILE.
+
+           IF RESTART-MODE
+               OPEN EXTEND MASTER-FILE-INDEXED
+               OPEN EXTEND CHECKPOINT-LOG-FILE
+           ELSE
+               OPEN OUTPUT MASTER-FILE-INDEXED
+               OPEN OUTPUT CHECKPOINT-LOG-FILE
+           END-IF.
+
            PERFORM 250-READ.
 
        250-READ.
@@ -88,24 +185,55 @@
            END-READ.
 
        300-PROCESS.
-           WRITE MASTER-REC-INDEXED FROM MASTER-REC-IN
-               INVALID KEY DISPLAY 'PROCESSING SAME RECORD TWICE'
-                           DISPLAY 'NUM WAS = ' MASTER-SSN-INDEXED.
-
 
-           ADD 1 TO RECORD-COUNT-WS.
+           IF SKIPPING-INPUT
+               IF MASTER-SSN-IN = LAST-CHECKPOINT-SSN-WS
+                   MOVE 'N' TO SKIP-SW
+               END-IF
+           ELSE
+               WRITE MASTER-REC-INDEXED FROM MASTER-REC-IN
+                   INVALID KEY
+                       DISPLAY 'PROCESSING SAME RECORD TWICE'
+                       DISPLAY 'NUM WAS = ' MASTER-SSN-INDEXED
+                       MOVE MASTER-SSN-IN TO REJECT-SSN-OUT
+                       WRITE MESSAGE-LINE-OUT FROM REJECT-DETAIL-LINE
+                           AFTER ADVANCING 2
+                       ADD 1 TO REJECT-COUNT-WS
+                   NOT INVALID KEY
+                       ADD 1 TO RECORD-COUNT-WS
+                       PERFORM 350-CHECKPOINT-RTN
+               END-WRITE
+           END-IF.
 
            PERFORM 250-READ.
 
+       350-CHECKPOINT-RTN.
+
+           DIVIDE RECORD-COUNT-WS BY CHECKPOINT-INTERVAL-WS
+               GIVING CKP-QUOTIENT-WS
+               REMAINDER CKP-REMAINDER-WS.
+
+           IF CKP-REMAINDER-WS = 0
+               MOVE RECORD-COUNT-WS TO CKP-COUNT
+               MOVE MASTER-SSN-IN TO CKP-LAST-SSN
+               WRITE CHECKPOINT-LINE-OUT
+               DISPLAY 'CHECKPOINT - RECORDS = ' RECORD-COUNT-WS
+                       ' LAST SSN = ' MASTER-SSN-IN
+           END-IF.
 
        900-CLOSE.
 
            MOVE RECORD-COUNT-WS TO RECORD-COUNT-OUT.
+           MOVE REJECT-COUNT-WS TO REJECT-COUNT-OUT.
 
            WRITE MESSAGE-LINE-OUT FROM SUMMARY-LINE
                AFTER ADVANCING 3.
 
+           WRITE MESSAGE-LINE-OUT FROM REJECT-SUMMARY-LINE
+               AFTER ADVANCING 2.
+
            CLOSE MASTER-INPUT-FILE
                  MASTER-FILE-INDEXED
-                 MESSAGE-REPORT-FILE.
+                 MESSAGE-REPORT-FILE
+                 CHECKPOINT-LOG-FILE.
 
