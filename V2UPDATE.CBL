@@ -17,6 +17,17 @@
                  ASSIGN TO "TRANSOUT.DOC"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT AUDIT-TRAIL-FILE
+                 ASSIGN TO "V2AUDIT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SORTED-TRANS-FILE
+                 ASSIGN TO "V2TRSORT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SORT-TRANS-FILE
+                 ASSIGN TO "V2TRWORK.DAT".
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -35,7 +46,11 @@
            05  FICA-INDEXED                  PIC S9(4)V99.
            05  WH-INDEXED                    PIC S9(5)V99.
            05  MOVE-INDEXED                  PIC S9(5)V99.
-           05  FILLER                        PIC X(17).
+           05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+           05  YTD-FICA-INDEXED              PIC S9(4)V99.
+           05  YTD-WH-INDEXED                PIC S9(5)V99.
+           05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+           05  FILLER                        PIC X(12).
 
        FD  TRANS-FILE-IN
            LABEL RECORDS ARE STANDARD.
@@ -58,16 +73,82 @@
                       88  EMPLOYEE-HIRED              VALUE '1'.
                       88  CONTINUING-EMPLOYEE         VALUE '2'.
                       88  EMPLOYEE-TERMINATED         VALUE '3'.
-                05  FILLER              PIC X(41).
+                      88  RATE-CHANGE-ONLY            VALUE '4'.
+                05  DEPARTMENT-CODE-IN       PIC X(5).
+                05  FILLER              PIC X(36).
+
+       SD  SORT-TRANS-FILE.
+
+       01  SORT-TRANS-REC.
+           05  SRT-TRANS-SSN                   PIC X(9).
+           05  SRT-MARITIAL-STATUS              PIC X.
+           05  SRT-EXEMPTIONS                   PIC XX.
+           05  SRT-NAME.
+               10 SRT-F-INIT                    PIC X.
+               10 SRT-M-INIT                     PIC X.
+               10 SRT-LAST-NAME                   PIC X(20).
+           05  SRT-GROSS                          PIC S9(7)V99.
+           05  SRT-FICA                            PIC S9(4)V99.
+           05  SRT-WH                              PIC S9(5)V99.
+           05  SRT-MOVE                            PIC S9(5)V99.
+           05  SRT-TRANS-CODE                      PIC X.
+           05  SRT-DEPARTMENT-CODE                 PIC X(5).
+           05  FILLER                              PIC X(36).
+
+       FD  SORTED-TRANS-FILE.
+       01  SORTED-TRANS-REC.
+           05  STR-TRANS-SSN                   PIC X(9).
+           05  STR-MARITIAL-STATUS              PIC X.
+           05  STR-EXEMPTIONS                   PIC XX.
+           05  STR-NAME.
+               10 STR-F-INIT                    PIC X.
+               10 STR-M-INIT                     PIC X.
+               10 STR-LAST-NAME                   PIC X(20).
+           05  STR-GROSS                          PIC S9(7)V99.
+           05  STR-FICA                            PIC S9(4)V99.
+           05  STR-WH                              PIC S9(5)V99.
+           05  STR-MOVE                            PIC S9(5)V99.
+           05  STR-TRANS-CODE                      PIC X.
+           05  STR-DEPARTMENT-CODE                 PIC X(5).
+           05  FILLER                              PIC X(36).
 
        FD  TRANSACTION-LIST-REPORT RECORDING MODE IS F.
        01  REPORT-LINE-OUT                     PIC X(132).
 
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  AUDIT-RECORD-OUT.
+           05  AUD-RUN-DATE                 PIC 9(6).
+           05  AUD-TRANS-CODE                PIC X.
+           05  AUD-ACTION                    PIC X(10).
+           05  AUD-SSN                       PIC X(9).
+           05  AUD-MARITIAL-STATUS           PIC X.
+           05  AUD-EXEMPTIONS                PIC XX.
+           05  AUD-NAME.
+               10 AUD-F-INIT                 PIC X.
+               10 AUD-M-INIT                  PIC X.
+               10 AUD-LAST-NAME               PIC X(20).
+           05  AUD-GROSS                     PIC S9(7)V99.
+           05  AUD-FICA                      PIC S9(4)V99.
+           05  AUD-WH                        PIC S9(5)V99.
+           05  AUD-YTD-GROSS                 PIC S9(7)V99.
+           05  AUD-YTD-FICA                  PIC S9(4)V99.
+           05  AUD-YTD-WH                    PIC S9(5)V99.
+
 
        WORKING-STORAGE SECTION.
        01  WORKING-FIELDS.
            05  EOF-TRANS-WS                    PIC X(3) VALUE 'NO '.
 
+       01  RUN-DATE-WS                          PIC 9(6).
+
+       01  EDIT-FIELDS.
+           05  TRANS-EDIT-SW                   PIC X VALUE 'Y'.
+               88  TRANS-EDIT-OK                      VALUE 'Y'.
+               88  TRANS-EDIT-BAD                      VALUE 'N'.
+           05  EDIT-MAX-EXEMPTIONS-WS          PIC 99   VALUE 15.
+           05  EXEMPTIONS-WORK-WS              PIC 99.
 
        01  TRANSACTION-OUTPUT-LINE.
            02                                  PIC X VALUE SPACE.
@@ -75,21 +156,79 @@
            02                                  PIC X VALUE SPACE.
            02  TEL-MESSAGE                     PIC X(50).
 
+       01  DUP-CHECK-FIELDS.
+           05  EOF-SORTED-WS                   PIC X(3) VALUE 'NO '.
+           05  DUP-FIRST-REC-SW                PIC X    VALUE 'Y'.
+               88  DUP-FIRST-RECORD                   VALUE 'Y'.
+           05  DUP-PREV-SSN-WS                 PIC X(9) VALUE SPACES.
+
+       01  DUP-NOTICE-LINE.
+           02                                  PIC X VALUE SPACE.
+           02                                  PIC X(38) VALUE
+               "DUPLICATE SSN IN V2TRANIN.DAT RUN  = ".
+           02  DUP-SSN-OUT                     PIC X(9).
+           02                                  PIC X VALUE SPACE.
+           02                                  PIC X(44) VALUE
+               "- RESOLVE MANUALLY BEFORE RELYING ON RESULT".
+
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
+           PERFORM 150-DUP-CHECK-RTN.
            PERFORM 200-OPEN.
            PERFORM 300-PROCESS
                UNTIL EOF-TRANS-WS = 'YES'.
            PERFORM 900-CLOSE.
            STOP RUN.
 
+       150-DUP-CHECK-RTN.
+
+           OPEN OUTPUT TRANSACTION-LIST-REPORT.
+
+           SORT SORT-TRANS-FILE
+               ON ASCENDING KEY SRT-TRANS-SSN
+               USING TRANS-FILE-IN
+               GIVING SORTED-TRANS-FILE.
+
+           OPEN INPUT SORTED-TRANS-FILE.
+
+           PERFORM 155-READ-SORTED-RTN.
+           PERFORM 160-DUP-SCAN-RTN
+               UNTIL EOF-SORTED-WS = 'YES'.
+
+           CLOSE SORTED-TRANS-FILE
+                 TRANSACTION-LIST-REPORT.
+
+       155-READ-SORTED-RTN.
+           READ SORTED-TRANS-FILE
+               AT END MOVE 'YES' TO EOF-SORTED-WS
+           END-READ.
+
+       160-DUP-SCAN-RTN.
+
+           IF DUP-FIRST-RECORD
+               MOVE STR-TRANS-SSN TO DUP-PREV-SSN-WS
+               MOVE 'N' TO DUP-FIRST-REC-SW
+           ELSE
+               IF STR-TRANS-SSN = DUP-PREV-SSN-WS
+                   MOVE STR-TRANS-SSN TO DUP-SSN-OUT
+                   WRITE REPORT-LINE-OUT FROM DUP-NOTICE-LINE
+                       AFTER ADVANCING 2 LINES
+               END-IF
+               MOVE STR-TRANS-SSN TO DUP-PREV-SSN-WS
+           END-IF.
+
+           PERFORM 155-READ-SORTED-RTN.
+
        200-OPEN.
 
+           ACCEPT RUN-DATE-WS FROM DATE.
 
            OPEN INPUT TRANS-FILE-IN
                 I-O   MASTER-FILE-INDEXED
-                OUTPUT TRANSACTION-LIST-REPORT.
+                OUTPUT AUDIT-TRAIL-FILE.
+
+           OPEN EXTEND TRANSACTION-LIST-REPORT.
 
            READ TRANS-FILE-IN
                AT END MOVE 'YES' TO EOF-TRANS-WS
@@ -97,23 +236,29 @@
 
        300-PROCESS.
 
+           PERFORM 290-EDIT-TRANS-RTN.
 
-           EVALUATE TRUE
-               WHEN EMPLOYEE-HIRED
-                   PERFORM 400-NEW-RTN
+           IF TRANS-EDIT-OK
+               EVALUATE TRUE
+                   WHEN EMPLOYEE-HIRED
+                       PERFORM 400-NEW-RTN
 
-               WHEN EMPLOYEE-TERMINATED
-                   PERFORM 500-DELETE-RTN
+                   WHEN EMPLOYEE-TERMINATED
+                       PERFORM 500-DELETE-RTN
 
-               WHEN CONTINUING-EMPLOYEE
-                   PERFORM 600-UPDATE-RTN
+                   WHEN CONTINUING-EMPLOYEE
+                       PERFORM 600-UPDATE-RTN
 
-               WHEN OTHER
-                   MOVE "BAD CODE ENTERED"
-                   TO TEL-MESSAGE
-                   PERFORM 700-PRINT-ERROR
+                   WHEN RATE-CHANGE-ONLY
+                       PERFORM 650-RATE-CHANGE-RTN
 
-            END-EVALUATE.
+                   WHEN OTHER
+                       MOVE "BAD CODE ENTERED"
+                       TO TEL-MESSAGE
+                       PERFORM 700-PRINT-ERROR
+
+               END-EVALUATE
+           END-IF.
 
 
 
@@ -121,6 +266,46 @@
                AT END MOVE 'YES' TO EOF-TRANS-WS
            END-READ.
 
+       290-EDIT-TRANS-RTN.
+
+           SET TRANS-EDIT-OK TO TRUE.
+
+           IF TRANS-SSN-IN IS NOT NUMERIC
+               SET TRANS-EDIT-BAD TO TRUE
+               MOVE "REJECTED - SSN NOT NUMERIC"
+                   TO TEL-MESSAGE
+               PERFORM 700-PRINT-ERROR
+           END-IF.
+
+           IF TRANS-EDIT-OK
+              AND (EMPLOYEE-HIRED OR CONTINUING-EMPLOYEE)
+               IF MARITIAL-STATUS-IN NOT = 'M' AND
+                  MARITIAL-STATUS-IN NOT = 'S'
+                   SET TRANS-EDIT-BAD TO TRUE
+                   MOVE "REJECTED - MARITAL STATUS NOT M OR S"
+                       TO TEL-MESSAGE
+                   PERFORM 700-PRINT-ERROR
+               END-IF
+           END-IF.
+
+           IF TRANS-EDIT-OK
+              AND (EMPLOYEE-HIRED OR CONTINUING-EMPLOYEE)
+               IF EXEMPTIONS-IN IS NOT NUMERIC
+                   SET TRANS-EDIT-BAD TO TRUE
+                   MOVE "REJECTED - EXEMPTIONS NOT NUMERIC"
+                       TO TEL-MESSAGE
+                   PERFORM 700-PRINT-ERROR
+               ELSE
+                   MOVE EXEMPTIONS-IN TO EXEMPTIONS-WORK-WS
+                   IF EXEMPTIONS-WORK-WS > EDIT-MAX-EXEMPTIONS-WS
+                       SET TRANS-EDIT-BAD TO TRUE
+                       MOVE "REJECTED - EXEMPTIONS OUT OF RANGE"
+                           TO TEL-MESSAGE
+                       PERFORM 700-PRINT-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
 
        400-NEW-RTN.
 
@@ -135,6 +320,10 @@
             MOVE FICA-IN TO FICA-INDEXED
             MOVE WH-IN TO WH-INDEXED
             MOVE MOVE-IN TO MOVE-INDEXED
+            MOVE GROSS-IN TO YTD-GROSS-INDEXED
+            MOVE FICA-IN TO YTD-FICA-INDEXED
+            MOVE WH-IN TO YTD-WH-INDEXED
+            MOVE DEPARTMENT-CODE-IN TO DEPARTMENT-CODE-INDEXED
 
             WRITE MASTER-REC-INDEXED
                INVALID KEY
@@ -159,6 +348,9 @@
                     PERFORM 700-PRINT-ERROR
 
                  NOT INVALID KEY
+                     MOVE "BEFORE DEL" TO AUD-ACTION
+                     PERFORM 720-WRITE-AUDIT-RTN
+
                      DELETE MASTER-FILE-INDEXED
 
                          INVALID KEY
@@ -185,12 +377,58 @@
                   TO TEL-MESSAGE
                    PERFORM 700-PRINT-ERROR
 
-               NOT INVALID KEY PERFORM 800-REWRITE-RTN
+               NOT INVALID KEY
+                   MOVE "BEFORE CHG" TO AUD-ACTION
+                   PERFORM 720-WRITE-AUDIT-RTN
+                   PERFORM 610-APPLY-CHANGE-RTN
+                   PERFORM 800-REWRITE-RTN
 
            END-READ.
 
+       610-APPLY-CHANGE-RTN.
+
+           ADD GROSS-IN TO YTD-GROSS-INDEXED.
+           ADD FICA-IN TO YTD-FICA-INDEXED.
+           ADD WH-IN TO YTD-WH-INDEXED.
+
+           MOVE MARITIAL-STATUS-IN TO MARITIAL-STATUS-INDEXED.
+           MOVE EXEMPTIONS-IN TO EXEMPTIONS-INDEXED.
+           MOVE NAME-IN TO NAME-INDEXED.
+           MOVE F-INIT-IN TO F-INIT-INDEXED.
+           MOVE M-INIT-IN TO M-INIT-INDEXED.
+           MOVE LAST-NAME-IN TO LAST-NAME-INDEXED.
+           MOVE GROSS-IN TO GROSS-INDEXED.
+           MOVE FICA-IN TO FICA-INDEXED.
+           MOVE WH-IN TO WH-INDEXED.
+           MOVE MOVE-IN TO MOVE-INDEXED.
+           MOVE DEPARTMENT-CODE-IN TO DEPARTMENT-CODE-INDEXED.
 
 
+
+       650-RATE-CHANGE-RTN.
+
+           MOVE TRANS-SSN-IN TO MASTER-SSN-INDEXED.
+
+           READ MASTER-FILE-INDEXED
+
+               INVALID KEY
+                 MOVE "ATTEMPTED RATE CHANGE OF NON-EXISTING RECORD"
+                  TO TEL-MESSAGE
+                   PERFORM 700-PRINT-ERROR
+
+               NOT INVALID KEY
+                   MOVE "BEFORE CHG" TO AUD-ACTION
+                   PERFORM 720-WRITE-AUDIT-RTN
+                   ADD GROSS-IN TO YTD-GROSS-INDEXED
+                   ADD FICA-IN TO YTD-FICA-INDEXED
+                   ADD WH-IN TO YTD-WH-INDEXED
+                   MOVE GROSS-IN TO GROSS-INDEXED
+                   MOVE FICA-IN TO FICA-INDEXED
+                   MOVE WH-IN TO WH-INDEXED
+                   PERFORM 800-REWRITE-RTN
+
+           END-READ.
+
        800-REWRITE-RTN.
 
            REWRITE MASTER-REC-INDEXED
@@ -207,6 +445,26 @@
 
            END-REWRITE.
 
+       720-WRITE-AUDIT-RTN.
+
+           MOVE RUN-DATE-WS TO AUD-RUN-DATE.
+           MOVE TRANS-CODE-IN TO AUD-TRANS-CODE.
+           MOVE MASTER-SSN-INDEXED TO AUD-SSN.
+           MOVE MARITIAL-STATUS-INDEXED TO AUD-MARITIAL-STATUS.
+           MOVE EXEMPTIONS-INDEXED TO AUD-EXEMPTIONS.
+           MOVE NAME-INDEXED TO AUD-NAME.
+           MOVE F-INIT-INDEXED TO AUD-F-INIT.
+           MOVE M-INIT-INDEXED TO AUD-M-INIT.
+           MOVE LAST-NAME-INDEXED TO AUD-LAST-NAME.
+           MOVE GROSS-INDEXED TO AUD-GROSS.
+           MOVE FICA-INDEXED TO AUD-FICA.
+           MOVE WH-INDEXED TO AUD-WH.
+           MOVE YTD-GROSS-INDEXED TO AUD-YTD-GROSS.
+           MOVE YTD-FICA-INDEXED TO AUD-YTD-FICA.
+           MOVE YTD-WH-INDEXED TO AUD-YTD-WH.
+
+           WRITE AUDIT-RECORD-OUT.
+
        700-PRINT-ERROR.
 
            MOVE TRANS-REC-IN TO TEL-RECORD.
@@ -219,5 +477,6 @@
        900-CLOSE.
            CLOSE TRANS-FILE-IN
                  MASTER-FILE-INDEXED
-                 TRANSACTION-LIST-REPORT.
+                 TRANSACTION-LIST-REPORT
+                 AUDIT-TRAIL-FILE.
 
