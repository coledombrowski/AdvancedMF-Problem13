@@ -0,0 +1,69 @@
+//V2CYCLE JOB (PAYROLL),'PAYROLL NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* V2CYCLE - NIGHTLY PAYROLL CONVERSION/UPDATE/REPORT CYCLE      *
+//*                                                                *
+//* STEP010  V2BLDPC  - CONVERT SEQUENTIAL MASTER TO INDEXED      *
+//* STEP020  V2UPDATE - APPLY DAILY TRANSACTIONS TO INDEXED MASTER*
+//* STEP030  V2LIST   - PRINT TAX REPORT FROM INDEXED MASTER      *
+//*                                                                *
+//* RESTART PROCEDURE                                              *
+//* ----------------                                               *
+//* STEP020 AND STEP030 EACH CARRY A COND CODE TEST ON THE STEP     *
+//* IMMEDIATELY BEFORE THEM, SO A STEP IS SKIPPED IF AN EARLIER     *
+//* STEP ABENDED OR ENDED WITH A NON-ZERO RETURN CODE.  TO RESTART  *
+//* A FAILED CYCLE:                                                 *
+//*                                                                *
+//*   - IF STEP010 (V2BLDPC) ABENDED, CHECK THE CHECKPOINT LOG      *
+//*     (V2BLDCKP.DAT) WRITTEN BY V2BLDPC.  RESUBMIT WITH           *
+//*     RESTART=STEP010, OVERRIDING THE V2BLDRST DD BELOW TO POINT  *
+//*     TO A CATALOGED ONE-RECORD FLAG DATASET INSTEAD OF DUMMY -   *
+//*     V2BLDPC ONLY TREATS THE RUN AS A RESTART AND READS ITS OWN  *
+//*     CHECKPOINT LOG TO SKIP INPUT RECORDS ALREADY CONVERTED WHEN *
+//*     THAT DD RESOLVES TO A REAL RECORD; LEFT AS DUMMY, V2MASTVS  *
+//*     IS REBUILT FROM SCRATCH AS IT WOULD BE ON ANY FRESH RUN.    *
+//*                                                                *
+//*   - IF STEP020 (V2UPDATE) ABENDED, V2MASTVS.DAT REFLECTS EVERY  *
+//*     TRANSACTION APPLIED UP TO THE POINT OF FAILURE (EACH        *
+//*     TRANSACTION IS COMMITTED AS IT IS APPLIED).  REVIEW          *
+//*     TRANSOUT.DOC AND V2AUDIT.DAT TO SEE WHAT WAS LAST APPLIED,   *
+//*     REMOVE THOSE TRANSACTIONS FROM THE FRONT OF V2TRANIN.DAT,    *
+//*     AND RESUBMIT WITH RESTART=STEP020.                          *
+//*                                                                 *
+//*   - IF STEP030 (V2LIST) ABENDED, NO MASTER DATA WAS CHANGED -    *
+//*     RESUBMIT WITH RESTART=STEP030.                              *
+//*                                                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=V2BLDPC
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//V2MASTSQ DD   DSN=PAYROLL.PROD.V2MASTSQ,DISP=SHR
+//V2MASTVS DD   DSN=PAYROLL.PROD.V2MASTVS,DISP=SHR
+//SALECNT2 DD   DSN=PAYROLL.PROD.SALECNT2,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//V2BLDCKP DD   DSN=PAYROLL.PROD.V2BLDCKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//V2BLDRST DD   DUMMY
+//*
+//STEP020  EXEC PGM=V2UPDATE,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//V2MASTVS DD   DSN=PAYROLL.PROD.V2MASTVS,DISP=SHR
+//V2TRANIN DD   DSN=PAYROLL.PROD.V2TRANIN,DISP=SHR
+//TRANSOUT DD   DSN=PAYROLL.PROD.TRANSOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//V2AUDIT  DD   DSN=PAYROLL.PROD.V2AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//V2TRWORK DD   UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DISP=(NEW,DELETE,DELETE)
+//V2TRSORT DD   UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DISP=(NEW,DELETE,DELETE)
+//*
+//STEP030  EXEC PGM=V2LIST,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//V2MASTVS DD   DSN=PAYROLL.PROD.V2MASTVS,DISP=SHR
+//V2LSTWRK DD   UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DISP=(NEW,DELETE,DELETE)
+//V2LSTOUT DD   UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DISP=(NEW,DELETE,DELETE)
+//SALESTP4 DD   DSN=PAYROLL.PROD.SALESTP4,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//
