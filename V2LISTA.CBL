@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2LISTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT MASTER-FILE-INDEXED ASSIGN TO 'V2MASTVS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MASTER-SSN-INDEXED.
+
+            SELECT SORT-WORK-FILE  ASSIGN TO 'V2SRTWRK.DAT'.
+
+            SELECT SORTED-MASTER-FILE  ASSIGN TO 'V2SRTOUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SALESMAN-REPORT  ASSIGN TO 'SALESTP5.DOC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE-INDEXED.
+
+       01  MASTER-REC-INDEXED.
+                  05  MASTER-SSN-INDEXED            PIC X(9).
+                  05  MARITIAL-STATUS-INDEXED       PIC X.
+                  05  EXEMPTIONS-INDEXED            PIC XX.
+                  05  NAME-INDEXED.
+                      10 F-INIT-INDEXED             PIC X.
+                      10 M-INIT-INDEXED             PIC X.
+                      10 LAST-NAME-INDEXED          PIC X(20).
+                  05  GROSS-INDEXED                 PIC S9(7)V99.
+                  05  FICA-INDEXED                  PIC S9(4)V99.
+                  05  WH-INDEXED                    PIC S9(5)V99.
+                  05  MOVE-INDEXED                  PIC S9(5)V99.
+                  05  YTD-GROSS-INDEXED             PIC S9(7)V99.
+                  05  YTD-FICA-INDEXED              PIC S9(4)V99.
+                  05  YTD-WH-INDEXED                PIC S9(5)V99.
+                  05  DEPARTMENT-CODE-INDEXED       PIC X(5).
+                  05  FILLER                        PIC X(12).
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-REC.
+                  05  SORT-SSN                       PIC X(9).
+                  05  SORT-MARITIAL-STATUS           PIC X.
+                  05  SORT-EXEMPTIONS                PIC XX.
+                  05  SORT-NAME.
+                      10 SORT-F-INIT                 PIC X.
+                      10 SORT-M-INIT                 PIC X.
+                      10 SORT-LAST-NAME               PIC X(20).
+                  05  SORT-GROSS                     PIC S9(7)V99.
+                  05  SORT-FICA                       PIC S9(4)V99.
+                  05  SORT-WH                         PIC S9(5)V99.
+                  05  SORT-MOVE                       PIC S9(5)V99.
+                  05  SORT-YTD-GROSS                  PIC S9(7)V99.
+                  05  SORT-YTD-FICA                   PIC S9(4)V99.
+                  05  SORT-YTD-WH                      PIC S9(5)V99.
+                  05  SORT-DEPARTMENT-CODE             PIC X(5).
+                  05  FILLER                          PIC X(12).
+
+       FD  SORTED-MASTER-FILE.
+
+       01  SORTED-MASTER-REC.
+                  05  SM-SSN                          PIC X(9).
+                  05  SM-MARITIAL-STATUS               PIC X.
+                  05  SM-EXEMPTIONS                    PIC XX.
+                  05  SM-NAME.
+                      10 SM-F-INIT                     PIC X.
+                      10 SM-M-INIT                      PIC X.
+                      10 SM-LAST-NAME                   PIC X(20).
+                  05  SM-GROSS                          PIC S9(7)V99.
+                  05  SM-FICA                            PIC S9(4)V99.
+                  05  SM-WH                              PIC S9(5)V99.
+                  05  SM-MOVE                            PIC S9(5)V99.
+                  05  SM-YTD-GROSS                       PIC S9(7)V99.
+                  05  SM-YTD-FICA                        PIC S9(4)V99.
+                  05  SM-YTD-WH                           PIC S9(5)V99.
+                  05  SM-DEPARTMENT-CODE                  PIC X(5).
+                  05  FILLER                             PIC X(12).
+
+       FD  SALESMAN-REPORT RECORDING MODE IS F.
+       01  REPORT-LINE-OUT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-FIELDS.
+           05  EOF-MASTER-WS              PIC X(3)  VALUE 'NO '.
+       01  ACCUMULATORS.
+           05  AC-LINE-COUNT              PIC S999  VALUE 0.
+           05  AC-PAGE-COUNT              PIC S999  VALUE 0.
+           05  AC-RECORD-COUNT            PIC S999  VALUE 0.
+
+       01  REPORT-HEADING.
+           02  RH-LINE-1.
+               03                              PIC X(27)  VALUE
+                   "TAX   REPORT - BY NAME".
+               03                              PIC X(18) VALUE SPACES.
+               03                              PIC X(6)  VALUE 'PAGE:'.
+               03  RH-PAGE-COUNT               PIC ZZ9.
+               03                              PIC X(26) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MASTER-SSN-OUT                 PIC X(9).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MARITIAL-STATUS-OUT            PIC X.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  EXEMPTIONS-OUT                 PIC XX.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  NAME-OUT.
+               10 F-INIT-OUT                  PIC X.
+
+               10 M-INIT-OUT                  PIC X.
+               10 LAST-NAME-OUT               PIC X(20).
+           05  FILLER                         PIC X VALUE SPACES.
+           05  GROSS-OUT                      PIC S9(7)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  FICA-OUT                       PIC S9(4)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  WH-OUT                         PIC S9(5)V99.
+           05  FILLER                         PIC X VALUE SPACES.
+           05  MOVE-OUT                       PIC S9(5)V99.
+           05  FILLER                         PIC X(17).
+
+       01  SUMMARY-LINES.
+           02  SL-LINE-1.
+               03                              PIC X(26)  VALUE SPACES.
+               03                              PIC X(25)  VALUE
+                   "TOTAL RECORDS PRINTED =  ".
+               03  SL-RECORD-COUNT             PIC ZZ9.
+               03                              PIC X(26)  VALUE SPACES.
+
+           02  SL-EOR-LINE.
+               03                              PIC X(32)  VALUE SPACES.
+               03                              PIC X(13)  VALUE
+                   "END OF REPORT".
+               03                              PIC X(35)  VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-LAST-NAME
+               USING MASTER-FILE-INDEXED
+               GIVING SORTED-MASTER-FILE.
+
+           PERFORM 200-OPEN.
+           PERFORM 300-PROCESS
+               UNTIL EOF-MASTER-WS = 'YES'.
+           PERFORM 600-WRAPUP.
+           PERFORM 900-CLOSE.
+           STOP RUN.
+
+       200-OPEN.
+           INITIALIZE ACCUMULATORS.
+
+           OPEN INPUT SORTED-MASTER-FILE
+                OUTPUT  SALESMAN-REPORT.
+
+           PERFORM 250-READ.
+
+       250-READ.
+           READ SORTED-MASTER-FILE
+               AT END MOVE 'YES' TO EOF-MASTER-WS
+           END-READ.
+
+       300-PROCESS.
+
+           IF AC-LINE-COUNT = 0
+               PERFORM 500-HEADER
+           END-IF
+
+               MOVE SM-SSN TO MASTER-SSN-OUT
+               MOVE SM-MARITIAL-STATUS TO MARITIAL-STATUS-OUT
+               MOVE SM-EXEMPTIONS TO EXEMPTIONS-OUT
+               MOVE SM-NAME TO NAME-OUT
+               MOVE SM-F-INIT TO F-INIT-OUT
+               MOVE SM-M-INIT TO M-INIT-OUT
+               MOVE SM-LAST-NAME TO LAST-NAME-OUT
+               MOVE SM-GROSS TO GROSS-OUT
+               MOVE SM-FICA TO FICA-OUT
+               MOVE SM-WH TO WH-OUT
+               MOVE SM-MOVE TO MOVE-OUT
+
+               WRITE REPORT-LINE-OUT FROM DETAIL-LINE
+                       AFTER ADVANCING 2 LINES
+
+               ADD 2 TO AC-LINE-COUNT
+               ADD 1 TO AC-RECORD-COUNT
+
+           IF AC-LINE-COUNT > 30
+                       MOVE ZERO TO AC-LINE-COUNT
+           END-IF
+
+           PERFORM 250-READ.
+
+       500-HEADER.
+
+           ADD 1 TO AC-PAGE-COUNT.
+           MOVE AC-PAGE-COUNT TO RH-PAGE-COUNT.
+
+           WRITE REPORT-LINE-OUT FROM RH-LINE-1
+               AFTER PAGE.
+
+           MOVE SPACES TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT AFTER ADVANCING 2 LINES.
+
+           MOVE 6 TO AC-LINE-COUNT.
+
+       600-WRAPUP.
+
+           MOVE AC-RECORD-COUNT TO SL-RECORD-COUNT.
+
+           WRITE REPORT-LINE-OUT FROM SL-LINE-1
+               AFTER ADVANCING 2 LINES.
+
+           WRITE REPORT-LINE-OUT FROM SL-EOR-LINE
+               AFTER ADVANCING 2 LINES.
+
+
+       900-CLOSE.
+           CLOSE SORTED-MASTER-FILE
+                 SALESMAN-REPORT.
